@@ -0,0 +1,34 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLBDCDO
+      *
+      * Function: Decoded tablespace-query output record.  This is the
+      *           record written by the TBSQDCD0 decoder for every
+      *           SQLB-TBSQRY-DATA entry it processes, and is the common
+      *           input record read by the downstream capacity, tuning,
+      *           history and export steps.  Carrying the decoded, already
+      *           validated fields (rather than the raw copybook) means
+      *           every downstream step sees the same trimmed name, state
+      *           text and SMS/DMS classification without repeating that
+      *           logic in each program.
+      *
+      **************************************************************************
+       01 SQLB-DECODED-RECORD.
+           05 SQLBD-ID                PIC 9(9) COMP-5.
+           05 SQLBD-NAME              PIC X(128).
+           05 SQLBD-NAME-LEN          PIC 9(9) COMP-5.
+      * 'S' = SMS tablespace, 'D' = DMS tablespace (from SQL-FLAGS bit 0)
+           05 SQLBD-TS-TYPE           PIC X(01).
+               88 SQLBD-TS-IS-SMS     VALUE 'S'.
+               88 SQLBD-TS-IS-DMS     VALUE 'D'.
+           05 SQLBD-TOTAL-PAGES       PIC 9(9) COMP-5.
+           05 SQLBD-USEABLE-PAGES     PIC 9(9) COMP-5.
+           05 SQLBD-FLAGS             PIC 9(9) COMP-5.
+           05 SQLBD-FLAGS-UNKNOWN     PIC 9(9) COMP-5.
+           05 SQLBD-PAGE-SIZE         PIC 9(9) COMP-5.
+           05 SQLBD-EXT-SIZE          PIC 9(9) COMP-5.
+           05 SQLBD-PREFETCH-SIZE     PIC 9(9) COMP-5.
+           05 SQLBD-N-CONTAINERS      PIC 9(9) COMP-5.
+           05 SQLBD-TBS-STATE         PIC 9(9) COMP-5.
+           05 SQLBD-TBS-STATE-TEXT    PIC X(20).
+           05 SQLBD-LIFE-LSN          PIC X(6).
