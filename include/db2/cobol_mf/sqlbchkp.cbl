@@ -0,0 +1,17 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLBCHKP
+      *
+      * Function: Checkpoint record for the TBSQDCD0 decoder.  One record
+      *           is written per record decoded (a high-water mark of the
+      *           last SQL-ID processed), so that a restart run can skip
+      *           work already done -- and, just as importantly, not
+      *           re-write output already flushed -- by a prior run that
+      *           abended partway through a large batch.
+      *
+      **************************************************************************
+       01 SQLB-CHKPT-RECORD.
+      * key: internal pool id (SQL-ID) already processed
+           05 SQLBC-ID               PIC 9(9) COMP-5.
+      * record count at the time this checkpoint was taken
+           05 SQLBC-REC-COUNT        PIC 9(9) COMP-5.
