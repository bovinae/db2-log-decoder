@@ -0,0 +1,45 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLBTBST
+      *
+      * Function: Lookup table of SQL-TBS-STATE (SQLB-TBSQRY-DATA) codes
+      *           and their SQLB_xxx state names, for use by decoders that
+      *           print SQL-TBS-STATE in human readable form.
+      *
+      * Usage: COPY SQLBTBST.  into WORKING-STORAGE.  The table is loaded
+      *        at compile time via the FILLER/REDEFINES below -- no runtime
+      *        initialization is required.  Callers PERFORM a table search
+      *        keyed on SQL-TBS-STATE to obtain SQLB-TBSTATE-TEXT.
+      *
+      * Note: SQL-TBS-STATE is a bit-significant state field -- more than
+      *       one SQLB_xxx condition can be in effect for a tablespace at
+      *       once.  This table maps the single-bit / no-bit states that
+      *       are documented; a value that does not match any entry is a
+      *       combination of states (or an undocumented one) and callers
+      *       should present SQLB-TBSTATE-NOT-FOUND text in that case.
+      *
+      **************************************************************************
+       01 SQLB-TBSTATE-TABLE-DATA.
+           05 FILLER PIC X(29) VALUE '000000000NORMAL              '.
+           05 FILLER PIC X(29) VALUE '000000001QUIESCED SHARE      '.
+           05 FILLER PIC X(29) VALUE '000000002QUIESCED UPDATE     '.
+           05 FILLER PIC X(29) VALUE '000000004QUIESCED EXCLUSIVE  '.
+           05 FILLER PIC X(29) VALUE '000000008LOAD PENDING        '.
+           05 FILLER PIC X(29) VALUE '000000016DELETE PENDING      '.
+           05 FILLER PIC X(29) VALUE '000000032BACKUP PENDING      '.
+           05 FILLER PIC X(29) VALUE '000000064REBUILD PENDING     '.
+           05 FILLER PIC X(29) VALUE '000000128ROLLFORWARD PENDING '.
+           05 FILLER PIC X(29) VALUE '000000256RESTORE PENDING     '.
+           05 FILLER PIC X(29) VALUE '000000512DISABLE PENDING     '.
+           05 FILLER PIC X(29) VALUE '000001024REORG PENDING       '.
+           05 FILLER PIC X(29) VALUE '000002048DROP PENDING        '.
+           05 FILLER PIC X(29) VALUE '000004096STORAGE MUST DEFINE '.
+
+       01 SQLB-TBSTATE-TABLE REDEFINES SQLB-TBSTATE-TABLE-DATA.
+           05 SQLB-TBSTATE-ENTRY OCCURS 14 TIMES
+                                  INDEXED BY SQLB-TBSTATE-IDX.
+               10 SQLB-TBSTATE-CODE PIC 9(9).
+               10 SQLB-TBSTATE-TEXT PIC X(20).
+
+       01 SQLB-TBSTATE-NOT-FOUND PIC X(20)
+                                  VALUE 'UNKNOWN OR COMBINED '.
