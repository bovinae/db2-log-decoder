@@ -0,0 +1,20 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLBHIST
+      *
+      * Function: Growth-history snapshot record.  TBSQHST0 appends one of
+      *           these per SQL-NAME on every decoder run, keyed by name
+      *           plus run date, so that SQL-TOTAL-PAGES / SQL-USEABLE-
+      *           PAGES can be trended month over month instead of only
+      *           ever showing the latest run's point-in-time numbers.
+      *
+      **************************************************************************
+       01 SQLB-HIST-RECORD.
+      * key part 1: tablespace name, trimmed
+           05 SQLBH-NAME             PIC X(128).
+      * key part 2: date this snapshot was taken, CCYYMMDD
+           05 SQLBH-RUN-DATE         PIC 9(8).
+           05 SQLBH-ID               PIC 9(9) COMP-5.
+           05 SQLBH-TOTAL-PAGES      PIC 9(9) COMP-5.
+           05 SQLBH-USEABLE-PAGES    PIC 9(9) COMP-5.
+           05 SQLBH-PAGE-SIZE        PIC 9(9) COMP-5.
