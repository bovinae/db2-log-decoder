@@ -0,0 +1,28 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLBCTNQ
+      *
+      * Function: Container query -- one occurrence per physical container
+      *           belonging to a tablespace described by a preceding
+      *           SQLB-TBSQRY-DATA entry (see SQLUTBSQ).  SQLB-TBSQRY-DATA
+      *           only carries SQL-N-CONTAINERS, a count; the individual
+      *           container detail rides in the log stream as SQL-N-
+      *           CONTAINERS consecutive occurrences of this record,
+      *           immediately following the parent SQLB-TBSQRY-DATA entry
+      *           to which they belong.
+      *
+      * Operating System: LINUX
+      *
+      **************************************************************************
+       01 SQLB-CTNQRY-DATA.
+      * internal id of the pool this container belongs to -- matches
+      * SQL-ID of the parent SQLB-TBSQRY-DATA entry
+           05 SQL-CTN-POOL-ID        PIC 9(9) COMP-5.
+      * container number within the tablespace, 0-relative
+           05 SQL-CTN-NUM            PIC 9(9) COMP-5.
+      * NUL terminated container path/device name
+           05 SQL-CTN-PATH           PIC X(128).
+      * pages allocated to this container
+           05 SQL-CTN-PAGES-ALLOC    PIC 9(9) COMP-5.
+      * pages of this container currently in use
+           05 SQL-CTN-PAGES-USED     PIC 9(9) COMP-5.
