@@ -0,0 +1,36 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLBFLAG
+      *
+      * Function: Bit weights for the SQL-FLAGS field of SQLB-TBSQRY-DATA.
+      *           SQL-FLAGS is documented in SQLUTBSQ as "includes 'class'
+      *           and other stuff to be defined" -- only the bits below
+      *           are documented/known to this decoder.  SQLB-FLAG-KNOWN-
+      *           MASK is the sum of every bit weight this copybook knows
+      *           about; any bit in SQL-FLAGS outside that mask is, by
+      *           definition, undocumented and should be surfaced as a
+      *           data-quality exception rather than silently ignored.
+      *
+      * Usage: COPY SQLBFLAG.  into WORKING-STORAGE.
+      *
+      **************************************************************************
+       01 SQLB-FLAG-WEIGHTS.
+      * bit 0 - tablespace type: OFF = SMS, ON = DMS
+           05 SQLB-FLAG-DMS-BIT       PIC 9(9) COMP-5 VALUE 1.
+      * bit 1 - temporary tablespace
+           05 SQLB-FLAG-TEMP-BIT      PIC 9(9) COMP-5 VALUE 2.
+      * bit 2 - system tablespace (catalog/system temp)
+           05 SQLB-FLAG-SYSTEM-BIT    PIC 9(9) COMP-5 VALUE 4.
+      * bit 3 - long/large object tablespace class
+           05 SQLB-FLAG-LONG-BIT      PIC 9(9) COMP-5 VALUE 8.
+      * bit 4 - drop-pending marker
+           05 SQLB-FLAG-DROPPED-BIT   PIC 9(9) COMP-5 VALUE 16.
+
+       01 SQLB-FLAG-KNOWN-MASK        PIC 9(9) COMP-5 VALUE 31.
+
+      * highest bit position examined when scanning for undocumented
+      * bits set in SQL-FLAGS -- the full 32-bit word, since SQL-FLAGS
+      * is COMP-5 and can carry a bit anywhere in it, including one
+      * nobody has documented yet, which is exactly what this scan
+      * exists to catch.
+       01 SQLB-FLAG-MAX-BIT-POS       PIC 9(2) COMP-5 VALUE 31.
