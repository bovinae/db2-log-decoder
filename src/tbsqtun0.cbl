@@ -0,0 +1,117 @@
+      *************************************************************************
+      *
+      * Program-ID: TBSQTUN0
+      *
+      * Author: R. HALVORSEN
+      * Installation: DB2 LOG DECODE UNIT
+      * Date-Written: 08/08/2026
+      *
+      * Function: Tuning check over the decoded tablespace query stream
+      *           produced by TBSQDCD0.  Flags any tablespace where
+      *           SQL-PREFETCH-SIZE is not an even multiple of SQL-EXT-
+      *           SIZE, since that mismatch causes avoidable prefetch
+      *           inefficiency.
+      *
+      * Modification History:
+      *   08/08/2026 RH  Initial version.
+      *
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBSQTUN0.
+       AUTHOR. R. HALVORSEN.
+       INSTALLATION. DB2 LOG DECODE UNIT.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECODED-FILE ASSIGN TO "TBSQDEC"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TUN-RPT ASSIGN TO "TBSQTUNR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECODED-FILE
+           LABEL RECORDS ARE OMITTED.
+           COPY sqlbdcdo.
+
+       FD  TUN-RPT
+           LABEL RECORDS ARE OMITTED.
+       01  TUN-RPT-RECORD             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-DEC-SW              PIC X(01) VALUE 'N'.
+           88  WS-EOF-DEC                       VALUE 'Y'.
+       77  WS-MISMATCH-SW             PIC X(01) VALUE 'N'.
+           88  WS-MISMATCH                      VALUE 'Y'.
+       77  WS-MOD-RESULT              PIC 9(9) COMP-5 VALUE 0.
+       77  WS-QUOTIENT                PIC 9(9) COMP-5 VALUE 0.
+       77  WS-EDIT-NUM                PIC Z(8)9.
+
+       01  WS-TUN-LINE                PIC X(133).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-DEC.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DECODED-FILE.
+           OPEN OUTPUT TUN-RPT.
+           READ DECODED-FILE
+               AT END MOVE 'Y' TO WS-EOF-DEC-SW
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-RECORD.
+           PERFORM 3000-CHECK-PREFETCH THRU 3000-EXIT.
+           IF WS-MISMATCH
+               PERFORM 3100-WRITE-ALERT THRU 3100-EXIT
+           END-IF.
+           READ DECODED-FILE
+               AT END MOVE 'Y' TO WS-EOF-DEC-SW
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       3000-CHECK-PREFETCH.
+           MOVE 'N' TO WS-MISMATCH-SW.
+           IF SQLBD-EXT-SIZE > 0
+               DIVIDE SQLBD-PREFETCH-SIZE BY SQLBD-EXT-SIZE
+                   GIVING WS-QUOTIENT REMAINDER WS-MOD-RESULT
+               IF WS-MOD-RESULT NOT = 0
+                   MOVE 'Y' TO WS-MISMATCH-SW
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-WRITE-ALERT.
+           MOVE SPACES TO WS-TUN-LINE.
+           MOVE SQLBD-ID TO WS-EDIT-NUM.
+           STRING 'SQL-ID=' DELIMITED BY SIZE
+                  WS-EDIT-NUM DELIMITED BY SIZE
+                  ' NAME=' DELIMITED BY SIZE
+                  SQLBD-NAME(1:30) DELIMITED BY SIZE
+                  ' PREFETCH-SIZE IS NOT AN EVEN MULTIPLE OF'
+                      DELIMITED BY SIZE
+                  ' EXT-SIZE -- REVIEW PREFETCH TUNING'
+                      DELIMITED BY SIZE
+               INTO WS-TUN-LINE
+           END-STRING.
+           WRITE TUN-RPT-RECORD FROM WS-TUN-LINE.
+       3100-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE DECODED-FILE.
+           CLOSE TUN-RPT.
+       8000-EXIT.
+           EXIT.
