@@ -0,0 +1,270 @@
+      *************************************************************************
+      *
+      * Program-ID: TBSQEXP0
+      *
+      * Author: R. HALVORSEN
+      * Installation: DB2 LOG DECODE UNIT
+      * Date-Written: 08/08/2026
+      *
+      * Function: Export mode for the monitoring dashboard.  Reads the
+      *           decoded tablespace query stream produced by TBSQDCD0
+      *           and writes one line per record as either CSV or JSON
+      *           lines, carrying SQL-ID, SQL-NAME, SQL-TOTAL-PAGES,
+      *           SQL-USEABLE-PAGES, SQL-PAGE-SIZE, SQL-TBS-STATE and
+      *           SQL-N-CONTAINERS, so the dashboard feed no longer has
+      *           to be re-keyed from the text report by hand.
+      *
+      *           Export format is selected by a control card:
+      *             EXPORT-FORMAT=CSV     (the default if the card is
+      *                                    missing or unrecognized)
+      *             EXPORT-FORMAT=JSON
+      *
+      * Modification History:
+      *   08/08/2026 RH  Initial version.
+      *
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBSQEXP0.
+       AUTHOR. R. HALVORSEN.
+       INSTALLATION. DB2 LOG DECODE UNIT.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD ASSIGN TO "CONTROLCD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DECODED-FILE ASSIGN TO "TBSQDEC"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXPORT-FILE ASSIGN TO "TBSQEXP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD
+           LABEL RECORDS ARE OMITTED.
+       01  CONTROL-CARD-RECORD        PIC X(80).
+
+       FD  DECODED-FILE
+           LABEL RECORDS ARE OMITTED.
+           COPY sqlbdcdo.
+
+       FD  EXPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EXPORT-FILE-RECORD         PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-DEC-SW              PIC X(01) VALUE 'N'.
+           88  WS-EOF-DEC                       VALUE 'Y'.
+       77  WS-FORMAT-SW               PIC X(01) VALUE 'C'.
+           88  WS-FORMAT-IS-CSV                 VALUE 'C'.
+           88  WS-FORMAT-IS-JSON                VALUE 'J'.
+
+       77  WS-EDIT-ID                 PIC Z(8)9.
+       77  WS-EDIT-TOTAL              PIC Z(8)9.
+       77  WS-EDIT-USEABLE            PIC Z(8)9.
+       77  WS-EDIT-PAGESZ             PIC Z(8)9.
+       77  WS-EDIT-STATE              PIC Z(8)9.
+       77  WS-EDIT-NCTN               PIC Z(8)9.
+       77  WS-NAME-OUT-LEN            PIC 9(3) COMP-5 VALUE 1.
+
+      * name escaping -- SQL-NAME is only validated against non-
+      * printable bytes upstream, so a comma or double quote is still
+      * a legal byte in SQLBD-NAME and has to be escaped here or it
+      * corrupts the CSV columns / JSON syntax
+       77  WS-ESC-IDX                 PIC 9(3) COMP-5 VALUE 0.
+       77  WS-ESC-OUT-IDX             PIC 9(3) COMP-5 VALUE 0.
+       77  WS-CSV-NAME-LEN            PIC 9(3) COMP-5 VALUE 0.
+       77  WS-JSON-NAME-LEN           PIC 9(3) COMP-5 VALUE 0.
+       01  WS-CSV-NAME                PIC X(258).
+       01  WS-JSON-NAME               PIC X(258).
+
+       01  WS-EXPORT-LINE             PIC X(400).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-DEC.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+           OPEN INPUT DECODED-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+           IF WS-FORMAT-IS-CSV
+               MOVE SPACES TO WS-EXPORT-LINE
+               STRING 'SQL_ID,SQL_NAME,SQL_TOTAL_PAGES,'
+                          DELIMITED BY SIZE
+                      'SQL_USEABLE_PAGES,SQL_PAGE_SIZE,'
+                          DELIMITED BY SIZE
+                      'SQL_TBS_STATE,SQL_N_CONTAINERS'
+                          DELIMITED BY SIZE
+                   INTO WS-EXPORT-LINE
+               END-STRING
+               WRITE EXPORT-FILE-RECORD FROM WS-EXPORT-LINE
+           END-IF.
+           READ DECODED-FILE
+               AT END MOVE 'Y' TO WS-EOF-DEC-SW
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           READ CONTROL-CARD
+               AT END MOVE SPACES TO CONTROL-CARD-RECORD
+           END-READ.
+           CLOSE CONTROL-CARD.
+           IF CONTROL-CARD-RECORD(1:19) = 'EXPORT-FORMAT=JSON'
+               MOVE 'J' TO WS-FORMAT-SW
+           ELSE
+               MOVE 'C' TO WS-FORMAT-SW
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-RECORD.
+           IF SQLBD-NAME-LEN = 0
+               MOVE 1 TO WS-NAME-OUT-LEN
+           ELSE
+               MOVE SQLBD-NAME-LEN TO WS-NAME-OUT-LEN
+           END-IF.
+           IF WS-FORMAT-IS-JSON
+               PERFORM 3000-BUILD-JSON-LINE THRU 3000-EXIT
+           ELSE
+               PERFORM 3100-BUILD-CSV-LINE THRU 3100-EXIT
+           END-IF.
+           WRITE EXPORT-FILE-RECORD FROM WS-EXPORT-LINE.
+           READ DECODED-FILE
+               AT END MOVE 'Y' TO WS-EOF-DEC-SW
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       3000-BUILD-JSON-LINE.
+           PERFORM 3070-BUILD-JSON-NAME THRU 3070-EXIT.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           MOVE SQLBD-ID              TO WS-EDIT-ID.
+           MOVE SQLBD-TOTAL-PAGES     TO WS-EDIT-TOTAL.
+           MOVE SQLBD-USEABLE-PAGES   TO WS-EDIT-USEABLE.
+           MOVE SQLBD-PAGE-SIZE       TO WS-EDIT-PAGESZ.
+           MOVE SQLBD-TBS-STATE       TO WS-EDIT-STATE.
+           MOVE SQLBD-N-CONTAINERS    TO WS-EDIT-NCTN.
+           STRING '{"sql_id":' DELIMITED BY SIZE
+                  WS-EDIT-ID DELIMITED BY SIZE
+                  ',"sql_name":"' DELIMITED BY SIZE
+                  WS-JSON-NAME(1:WS-JSON-NAME-LEN) DELIMITED BY SIZE
+                  '","sql_total_pages":' DELIMITED BY SIZE
+                  WS-EDIT-TOTAL DELIMITED BY SIZE
+                  ',"sql_useable_pages":' DELIMITED BY SIZE
+                  WS-EDIT-USEABLE DELIMITED BY SIZE
+                  ',"sql_page_size":' DELIMITED BY SIZE
+                  WS-EDIT-PAGESZ DELIMITED BY SIZE
+                  ',"sql_tbs_state":' DELIMITED BY SIZE
+                  WS-EDIT-STATE DELIMITED BY SIZE
+                  ',"sql_n_containers":' DELIMITED BY SIZE
+                  WS-EDIT-NCTN DELIMITED BY SIZE
+                  '}' DELIMITED BY SIZE
+               INTO WS-EXPORT-LINE
+           END-STRING.
+       3000-EXIT.
+           EXIT.
+
+      * JSON string escaping -- backslash first, so a name byte that
+      * is itself a backslash is not mistaken for the start of an
+      * escape sequence this pass just added
+       3070-BUILD-JSON-NAME.
+           MOVE SPACES TO WS-JSON-NAME.
+           MOVE 1 TO WS-ESC-OUT-IDX.
+           PERFORM 3080-JSON-ESCAPE-ONE-CHAR THRU 3080-EXIT
+               VARYING WS-ESC-IDX FROM 1 BY 1
+               UNTIL WS-ESC-IDX > WS-NAME-OUT-LEN.
+           COMPUTE WS-JSON-NAME-LEN = WS-ESC-OUT-IDX - 1.
+       3070-EXIT.
+           EXIT.
+
+       3080-JSON-ESCAPE-ONE-CHAR.
+           IF SQLBD-NAME(WS-ESC-IDX:1) = '"'
+               MOVE '\' TO WS-JSON-NAME(WS-ESC-OUT-IDX:1)
+               ADD 1 TO WS-ESC-OUT-IDX
+               MOVE '"' TO WS-JSON-NAME(WS-ESC-OUT-IDX:1)
+               ADD 1 TO WS-ESC-OUT-IDX
+           ELSE
+               IF SQLBD-NAME(WS-ESC-IDX:1) = '\'
+                   MOVE '\' TO WS-JSON-NAME(WS-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-ESC-OUT-IDX
+                   MOVE '\' TO WS-JSON-NAME(WS-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-ESC-OUT-IDX
+               ELSE
+                   MOVE SQLBD-NAME(WS-ESC-IDX:1)
+                       TO WS-JSON-NAME(WS-ESC-OUT-IDX:1)
+                   ADD 1 TO WS-ESC-OUT-IDX
+               END-IF
+           END-IF.
+       3080-EXIT.
+           EXIT.
+
+       3100-BUILD-CSV-LINE.
+           PERFORM 3050-BUILD-CSV-NAME THRU 3050-EXIT.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           MOVE SQLBD-ID              TO WS-EDIT-ID.
+           MOVE SQLBD-TOTAL-PAGES     TO WS-EDIT-TOTAL.
+           MOVE SQLBD-USEABLE-PAGES   TO WS-EDIT-USEABLE.
+           MOVE SQLBD-PAGE-SIZE       TO WS-EDIT-PAGESZ.
+           MOVE SQLBD-TBS-STATE       TO WS-EDIT-STATE.
+           MOVE SQLBD-N-CONTAINERS    TO WS-EDIT-NCTN.
+           STRING WS-EDIT-ID DELIMITED BY SIZE
+                  ',"' DELIMITED BY SIZE
+                  WS-CSV-NAME(1:WS-CSV-NAME-LEN) DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  WS-EDIT-TOTAL DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-EDIT-USEABLE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-EDIT-PAGESZ DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-EDIT-STATE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-EDIT-NCTN DELIMITED BY SIZE
+               INTO WS-EXPORT-LINE
+           END-STRING.
+       3100-EXIT.
+           EXIT.
+
+      * CSV quoting -- the name column is always quoted (cheaper and
+      * safer than only quoting when a comma is present) with any
+      * embedded double quote doubled, per ordinary CSV convention
+       3050-BUILD-CSV-NAME.
+           MOVE SPACES TO WS-CSV-NAME.
+           MOVE 1 TO WS-ESC-OUT-IDX.
+           PERFORM 3060-CSV-ESCAPE-ONE-CHAR THRU 3060-EXIT
+               VARYING WS-ESC-IDX FROM 1 BY 1
+               UNTIL WS-ESC-IDX > WS-NAME-OUT-LEN.
+           COMPUTE WS-CSV-NAME-LEN = WS-ESC-OUT-IDX - 1.
+       3050-EXIT.
+           EXIT.
+
+       3060-CSV-ESCAPE-ONE-CHAR.
+           IF SQLBD-NAME(WS-ESC-IDX:1) = '"'
+               MOVE '"' TO WS-CSV-NAME(WS-ESC-OUT-IDX:1)
+               ADD 1 TO WS-ESC-OUT-IDX
+               MOVE '"' TO WS-CSV-NAME(WS-ESC-OUT-IDX:1)
+               ADD 1 TO WS-ESC-OUT-IDX
+           ELSE
+               MOVE SQLBD-NAME(WS-ESC-IDX:1)
+                   TO WS-CSV-NAME(WS-ESC-OUT-IDX:1)
+               ADD 1 TO WS-ESC-OUT-IDX
+           END-IF.
+       3060-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE DECODED-FILE.
+           CLOSE EXPORT-FILE.
+       8000-EXIT.
+           EXIT.
