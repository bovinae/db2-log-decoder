@@ -0,0 +1,101 @@
+      *************************************************************************
+      *
+      * Program-ID: TBSQHST0
+      *
+      * Author: R. HALVORSEN
+      * Installation: DB2 LOG DECODE UNIT
+      * Date-Written: 08/08/2026
+      *
+      * Function: Append a dated growth-history snapshot of each
+      *           SQL-NAME's SQL-TOTAL-PAGES / SQL-USEABLE-PAGES from
+      *           the decoded stream produced by TBSQDCD0 onto the
+      *           running growth-history file, keyed by name plus run
+      *           date, instead of letting each run's numbers replace
+      *           the last.  A month-over-month trend report can then
+      *           be produced by sorting/summarizing TBSQHIST by name
+      *           and date.
+      *
+      * Modification History:
+      *   08/08/2026 RH  Initial version.
+      *
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBSQHST0.
+       AUTHOR. R. HALVORSEN.
+       INSTALLATION. DB2 LOG DECODE UNIT.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECODED-FILE ASSIGN TO "TBSQDEC"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HIST-FILE ASSIGN TO "TBSQHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECODED-FILE
+           LABEL RECORDS ARE OMITTED.
+           COPY sqlbdcdo.
+
+       FD  HIST-FILE
+           LABEL RECORDS ARE OMITTED.
+           COPY sqlbhist.
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-DEC-SW              PIC X(01) VALUE 'N'.
+           88  WS-EOF-DEC                       VALUE 'Y'.
+       77  WS-RUN-DATE                PIC 9(8)  VALUE 0.
+       77  WS-HIST-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-HIST-STATUS-NEW               VALUE '35'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-DEC.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+      * the run date stamped on every snapshot taken this run
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT DECODED-FILE.
+      * appended, not replaced -- this is what makes the history
+      * file a trend rather than a single point-in-time snapshot.
+      * the very first run has no TBSQHIST to extend yet, so a status
+      * 35 (file not found) falls back to creating it with OPEN OUTPUT
+           OPEN EXTEND HIST-FILE.
+           IF WS-HIST-STATUS-NEW
+               OPEN OUTPUT HIST-FILE
+           END-IF.
+           READ DECODED-FILE
+               AT END MOVE 'Y' TO WS-EOF-DEC-SW
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-RECORD.
+           MOVE SPACES         TO SQLBH-NAME.
+           MOVE SQLBD-NAME     TO SQLBH-NAME.
+           MOVE WS-RUN-DATE    TO SQLBH-RUN-DATE.
+           MOVE SQLBD-ID       TO SQLBH-ID.
+           MOVE SQLBD-TOTAL-PAGES   TO SQLBH-TOTAL-PAGES.
+           MOVE SQLBD-USEABLE-PAGES TO SQLBH-USEABLE-PAGES.
+           MOVE SQLBD-PAGE-SIZE     TO SQLBH-PAGE-SIZE.
+           WRITE SQLB-HIST-RECORD.
+           READ DECODED-FILE
+               AT END MOVE 'Y' TO WS-EOF-DEC-SW
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE DECODED-FILE.
+           CLOSE HIST-FILE.
+       8000-EXIT.
+           EXIT.
