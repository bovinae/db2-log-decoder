@@ -0,0 +1,182 @@
+      *************************************************************************
+      *
+      * Program-ID: TBSQCAP0
+      *
+      * Author: R. HALVORSEN
+      * Installation: DB2 LOG DECODE UNIT
+      * Date-Written: 08/08/2026
+      *
+      * Function: Weekly capacity report over the decoded tablespace
+      *           query stream produced by TBSQDCD0.  Converts SQL-
+      *           TOTAL-PAGES and SQL-USEABLE-PAGES to real allocated
+      *           and usable byte counts using SQL-PAGE-SIZE (4K, 8K,
+      *           16K or 32K), and reports them in both MB and GB so
+      *           nobody has to convert by hand, plus overhead (total
+      *           minus usable) as a percentage of total tablespace
+      *           size.  SMS tablespaces carry no meaning in the page
+      *           counts, so they are reported as N/A rather than a
+      *           false zero.
+      *
+      * Modification History:
+      *   08/08/2026 RH  Initial version.
+      *
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBSQCAP0.
+       AUTHOR. R. HALVORSEN.
+       INSTALLATION. DB2 LOG DECODE UNIT.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECODED-FILE ASSIGN TO "TBSQDEC"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CAP-RPT ASSIGN TO "TBSQCAPR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECODED-FILE
+           LABEL RECORDS ARE OMITTED.
+           COPY sqlbdcdo.
+
+       FD  CAP-RPT
+           LABEL RECORDS ARE OMITTED.
+       01  CAP-RPT-RECORD             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-DEC-SW              PIC X(01) VALUE 'N'.
+           88  WS-EOF-DEC                       VALUE 'Y'.
+
+      * one megabyte / one gigabyte, in bytes -- divisors for the MB
+      * and GB display columns
+       77  WS-BYTES-PER-MB            PIC 9(9)  COMP-5 VALUE 1048576.
+       77  WS-BYTES-PER-GB            PIC 9(9)  COMP-5 VALUE 1073741824.
+
+       77  WS-TOTAL-BYTES             PIC 9(18) COMP-5 VALUE 0.
+       77  WS-USEABLE-BYTES           PIC 9(18) COMP-5 VALUE 0.
+       77  WS-OVERHEAD-BYTES          PIC 9(18) COMP-5 VALUE 0.
+       77  WS-OVERHEAD-PCT            PIC 9(3)V9(2) VALUE 0.
+       77  WS-EDIT-MB                 PIC ZZZ,ZZZ,ZZ9.99.
+       77  WS-EDIT-GB                 PIC Z,ZZZ,ZZ9.999.
+       77  WS-EDIT-PCT                PIC ZZ9.99.
+
+       01  WS-CAP-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSA-ID                 PIC ZZZZZZZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WSA-NAME               PIC X(30).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSA-TYPE               PIC X(03).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSA-TOTAL-MB           PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSA-USEABLE-MB         PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSA-TOTAL-GB           PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSA-USEABLE-GB         PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSA-OVERHEAD-PCT       PIC X(09).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-DEC.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DECODED-FILE.
+           OPEN OUTPUT CAP-RPT.
+           MOVE SPACES TO WS-CAP-LINE.
+           STRING '  SQL-ID  TABLESPACE NAME' DELIMITED BY SIZE
+                  '                 TYPE  TOTAL (MB)   '
+                      DELIMITED BY SIZE
+                  '  USEABLE (MB)     TOTAL (GB)  '
+                      DELIMITED BY SIZE
+                  '  USEABLE (GB)   OVERHEAD %'
+                      DELIMITED BY SIZE
+               INTO WS-CAP-LINE
+           END-STRING.
+           WRITE CAP-RPT-RECORD FROM WS-CAP-LINE.
+           READ DECODED-FILE
+               AT END MOVE 'Y' TO WS-EOF-DEC-SW
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-RECORD.
+           PERFORM 3000-COMPUTE-SIZES THRU 3000-EXIT.
+           PERFORM 4000-BUILD-CAP-LINE THRU 4000-EXIT.
+           WRITE CAP-RPT-RECORD FROM WS-CAP-LINE.
+           READ DECODED-FILE
+               AT END MOVE 'Y' TO WS-EOF-DEC-SW
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       3000-COMPUTE-SIZES.
+           IF SQLBD-TS-IS-SMS
+               MOVE 0 TO WS-TOTAL-BYTES
+               MOVE 0 TO WS-USEABLE-BYTES
+               MOVE 0 TO WS-OVERHEAD-PCT
+           ELSE
+               COMPUTE WS-TOTAL-BYTES =
+                   SQLBD-TOTAL-PAGES * SQLBD-PAGE-SIZE
+               COMPUTE WS-USEABLE-BYTES =
+                   SQLBD-USEABLE-PAGES * SQLBD-PAGE-SIZE
+               IF SQLBD-TOTAL-PAGES = 0
+                   MOVE 0 TO WS-OVERHEAD-PCT
+               ELSE
+                   COMPUTE WS-OVERHEAD-PCT ROUNDED =
+                       ((SQLBD-TOTAL-PAGES - SQLBD-USEABLE-PAGES)
+                           * 100) / SQLBD-TOTAL-PAGES
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-BUILD-CAP-LINE.
+           MOVE SPACES TO WS-CAP-LINE.
+           MOVE SQLBD-ID TO WSA-ID.
+           MOVE SQLBD-NAME(1:30) TO WSA-NAME.
+           IF SQLBD-TS-IS-DMS
+               MOVE 'DMS' TO WSA-TYPE
+           ELSE
+               MOVE 'SMS' TO WSA-TYPE
+           END-IF.
+           IF SQLBD-TS-IS-SMS
+               MOVE 'N/A' TO WSA-TOTAL-MB
+               MOVE 'N/A' TO WSA-USEABLE-MB
+               MOVE 'N/A' TO WSA-TOTAL-GB
+               MOVE 'N/A' TO WSA-USEABLE-GB
+               MOVE 'N/A' TO WSA-OVERHEAD-PCT
+           ELSE
+               COMPUTE WS-EDIT-MB ROUNDED =
+                   WS-TOTAL-BYTES / WS-BYTES-PER-MB
+               MOVE WS-EDIT-MB TO WSA-TOTAL-MB
+               COMPUTE WS-EDIT-MB ROUNDED =
+                   WS-USEABLE-BYTES / WS-BYTES-PER-MB
+               MOVE WS-EDIT-MB TO WSA-USEABLE-MB
+               COMPUTE WS-EDIT-GB ROUNDED =
+                   WS-TOTAL-BYTES / WS-BYTES-PER-GB
+               MOVE WS-EDIT-GB TO WSA-TOTAL-GB
+               COMPUTE WS-EDIT-GB ROUNDED =
+                   WS-USEABLE-BYTES / WS-BYTES-PER-GB
+               MOVE WS-EDIT-GB TO WSA-USEABLE-GB
+               MOVE WS-OVERHEAD-PCT TO WS-EDIT-PCT
+               MOVE WS-EDIT-PCT TO WSA-OVERHEAD-PCT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE DECODED-FILE.
+           CLOSE CAP-RPT.
+       8000-EXIT.
+           EXIT.
