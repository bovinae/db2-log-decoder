@@ -0,0 +1,656 @@
+      *************************************************************************
+      *
+      * Program-ID: TBSQDCD0
+      *
+      * Author: R. HALVORSEN
+      * Installation: DB2 LOG DECODE UNIT
+      * Date-Written: 08/08/2026
+      *
+      * Function: Decode raw SQLB-TBSQRY-DATA table space query entries
+      *           (see copybook SQLUTBSQ) into a validated, human readable
+      *           form.  Reads the raw log extract, decodes SQL-TBS-STATE
+      *           and SQL-FLAGS, trims and validates SQL-NAME, matches up
+      *           the per-container detail that trails each entry, and
+      *           writes:
+      *             - a decoded-record file for downstream steps
+      *               (TBSQCAP0, TBSQTUN0, TBSQHST0, TBSQEXP0)
+      *             - the main decoded report (state text alongside code,
+      *               SMS/DMS aware presentation)
+      *             - a per-container breakout report
+      *             - a data-quality exception report (bad SQL-NAME data,
+      *               undocumented SQL-FLAGS bits)
+      *           and supports a checkpoint/restart mode so a large batch
+      *           does not have to be redecoded from the top after an
+      *           abend.
+      *
+      * Modification History:
+      *   08/08/2026 RH  Initial version.
+      *
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBSQDCD0.
+       AUTHOR. R. HALVORSEN.
+       INSTALLATION. DB2 LOG DECODE UNIT.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD ASSIGN TO "CONTROLCD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INPUT-QRY ASSIGN TO "TBSQIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT INPUT-CTN ASSIGN TO "TBSQCTN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DECODED-FILE ASSIGN TO "TBSQDEC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEC-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO "TBSQCKPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MAIN-RPT ASSIGN TO "TBSQRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAIN-RPT-STATUS.
+
+           SELECT CTN-RPT ASSIGN TO "TBSQCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTN-RPT-STATUS.
+
+           SELECT EXCEPT-RPT ASSIGN TO "TBSQXRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD
+           LABEL RECORDS ARE OMITTED.
+       01  CONTROL-CARD-RECORD        PIC X(80).
+
+       FD  INPUT-QRY
+           LABEL RECORDS ARE OMITTED.
+           COPY sqlutbsq.
+
+       FD  INPUT-CTN
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 144 CHARACTERS.
+           COPY sqlbctnq.
+
+       FD  DECODED-FILE
+           LABEL RECORDS ARE OMITTED.
+           COPY sqlbdcdo.
+
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE OMITTED.
+           COPY sqlbchkp.
+
+       FD  MAIN-RPT
+           LABEL RECORDS ARE OMITTED.
+       01  MAIN-RPT-RECORD            PIC X(133).
+
+       FD  CTN-RPT
+           LABEL RECORDS ARE OMITTED.
+       01  CTN-RPT-RECORD             PIC X(133).
+
+       FD  EXCEPT-RPT
+           LABEL RECORDS ARE OMITTED.
+       01  EXCEPT-RPT-RECORD          PIC X(133).
+
+       WORKING-STORAGE SECTION.
+           COPY sqlbtbst.
+           COPY sqlbflag.
+
+       77  WS-EOF-QRY-SW              PIC X(01) VALUE 'N'.
+           88  WS-EOF-QRY                       VALUE 'Y'.
+       77  WS-EOF-CKPT-SW             PIC X(01) VALUE 'N'.
+           88  WS-EOF-CKPT                      VALUE 'Y'.
+       77  WS-RESTART-MODE-SW         PIC X(01) VALUE 'N'.
+           88  WS-RESTART-MODE                  VALUE 'Y'.
+       77  WS-RESTART-ACTIVE-SW       PIC X(01) VALUE 'N'.
+           88  WS-RESTART-ACTIVE                VALUE 'Y'.
+       77  WS-CKPT-FOUND-SW           PIC X(01) VALUE 'N'.
+           88  WS-CKPT-FOUND                    VALUE 'Y'.
+       77  WS-DEC-STATUS              PIC X(02) VALUE SPACES.
+           88  WS-DEC-STATUS-NEW                VALUE '35'.
+       77  WS-MAIN-RPT-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-MAIN-RPT-STATUS-NEW           VALUE '35'.
+       77  WS-CTN-RPT-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-CTN-RPT-STATUS-NEW            VALUE '35'.
+       77  WS-EXCEPT-RPT-STATUS       PIC X(02) VALUE SPACES.
+           88  WS-EXCEPT-RPT-STATUS-NEW         VALUE '35'.
+       77  WS-NAME-WARN-SW            PIC X(01) VALUE 'N'.
+           88  WS-NAME-WARN                     VALUE 'Y'.
+       77  WS-FLAG-ALERT-SW           PIC X(01) VALUE 'N'.
+           88  WS-FLAG-ALERT                    VALUE 'Y'.
+
+       77  WS-REC-COUNT               PIC 9(9)  COMP-5 VALUE 0.
+       77  WS-RESTART-SQL-ID          PIC 9(9)  COMP-5 VALUE 0.
+
+       77  WS-BIT-IDX                 PIC 9(2)  COMP-5 VALUE 0.
+      * wide enough to hold 2**31 and the full unsigned range of a
+      * PIC 9(9) COMP-5 SQL-FLAGS value (COMP-5 does not truncate to
+      * its picture's digit count, so SQL-FLAGS can carry any of its
+      * 32 bits)
+       77  WS-BIT-WEIGHT              PIC 9(10) COMP-5 VALUE 0.
+       77  WS-TEST-SOURCE             PIC 9(10) COMP-5 VALUE 0.
+       77  WS-TEST-WEIGHT             PIC 9(10) COMP-5 VALUE 0.
+       77  WS-BIT-SHIFTED             PIC 9(10) COMP-5 VALUE 0.
+       77  WS-BIT-DUMMY               PIC 9(10) COMP-5 VALUE 0.
+       77  WS-BIT-VALUE               PIC 9(1)  COMP-5 VALUE 0.
+       77  WS-FLAG-BIT-VALUE          PIC 9(1)  COMP-5 VALUE 0.
+
+       77  WS-CTN-IDX                 PIC 9(9)  COMP-5 VALUE 0.
+       77  WS-NAME-IDX                PIC 9(3)  COMP-5 VALUE 0.
+       77  WS-NUL-POS                 PIC 9(3)  COMP-5 VALUE 0.
+       77  WS-TRIM-LEN                PIC 9(3)  COMP-5 VALUE 0.
+
+       77  WS-CTN-PATH-IDX            PIC 9(3)  COMP-5 VALUE 0.
+       77  WS-CTN-NUL-POS             PIC 9(3)  COMP-5 VALUE 0.
+       77  WS-CTN-SUFFIX-START        PIC 9(3)  COMP-5 VALUE 0.
+
+       77  WS-CTL-LOW                 PIC X(01) VALUE X'20'.
+       77  WS-CTL-HIGH                PIC X(01) VALUE X'7E'.
+
+      * wide enough for SQLBD-FLAGS-UNKNOWN, which can carry a sum of
+      * any subset of the 32 bits of SQL-FLAGS (up to 4294967295, a
+      * 10-digit value)
+       77  WS-EDIT-NUM                PIC Z(9)9.
+
+       01  WS-MAIN-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSM-ID                 PIC ZZZZZZZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WSM-NAME               PIC X(30).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSM-TYPE               PIC X(03).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSM-TOTAL              PIC X(12).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSM-USEABLE            PIC X(12).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSM-PAGESZ             PIC ZZZZZ9.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSM-STATE-CD           PIC ZZZZZZZZ9.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSM-STATE-TXT          PIC X(20).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSM-NCTN               PIC ZZZ9.
+
+       01  WS-CTN-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSC-ID                 PIC ZZZZZZZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WSC-NAME               PIC X(30).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSC-NUM                PIC ZZZ9.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSC-PATH               PIC X(65).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSC-ALLOC              PIC ZZZZZZZZ9.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WSC-USED               PIC ZZZZZZZZ9.
+
+       01  WS-CTN-PATH-TRIMMED        PIC X(128).
+
+       01  WS-EXCEPT-LINE             PIC X(120).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-QRY.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * INITIALIZATION
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+           OPEN INPUT INPUT-QRY.
+           OPEN INPUT INPUT-CTN.
+           PERFORM 1150-OPEN-OUTPUTS THRU 1150-EXIT.
+           IF WS-RESTART-MODE
+               PERFORM 1200-OPEN-CHECKPOINT-IN THRU 1200-EXIT
+           ELSE
+               OPEN OUTPUT CHKPT-FILE
+           END-IF.
+           READ INPUT-QRY
+               AT END MOVE 'Y' TO WS-EOF-QRY-SW
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      * on a restart run the prior (aborted) run already wrote decoded
+      * records and report lines for everything up to the checkpoint --
+      * those have to be kept, not truncated away, or every downstream
+      * step ends up running against an incomplete decoded stream.  On
+      * a first (non-restart) run these files are freshly created, same
+      * as before.  A file that does not exist yet on a restart run
+      * (status 35) falls back to OPEN OUTPUT, same as TBSQHIST.
+       1150-OPEN-OUTPUTS.
+           IF WS-RESTART-MODE
+               OPEN EXTEND DECODED-FILE
+               IF WS-DEC-STATUS-NEW
+                   OPEN OUTPUT DECODED-FILE
+               END-IF
+               OPEN EXTEND MAIN-RPT
+               IF WS-MAIN-RPT-STATUS-NEW
+                   OPEN OUTPUT MAIN-RPT
+               END-IF
+               OPEN EXTEND CTN-RPT
+               IF WS-CTN-RPT-STATUS-NEW
+                   OPEN OUTPUT CTN-RPT
+               END-IF
+               OPEN EXTEND EXCEPT-RPT
+               IF WS-EXCEPT-RPT-STATUS-NEW
+                   OPEN OUTPUT EXCEPT-RPT
+               END-IF
+           ELSE
+               OPEN OUTPUT DECODED-FILE
+               OPEN OUTPUT MAIN-RPT
+               OPEN OUTPUT CTN-RPT
+               OPEN OUTPUT EXCEPT-RPT
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+       1100-READ-CONTROL-CARD.
+      * control card, column 1-7, must contain the literal 'INITIAL'
+      * or 'RESTART'
+           OPEN INPUT CONTROL-CARD.
+           READ CONTROL-CARD
+               AT END MOVE SPACES TO CONTROL-CARD-RECORD
+           END-READ.
+           CLOSE CONTROL-CARD.
+           IF CONTROL-CARD-RECORD(1:7) = 'RESTART'
+               MOVE 'Y' TO WS-RESTART-MODE-SW
+           ELSE
+               MOVE 'N' TO WS-RESTART-MODE-SW
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-OPEN-CHECKPOINT-IN.
+           OPEN INPUT CHKPT-FILE.
+           PERFORM 1210-READ-ONE-CHECKPOINT THRU 1210-EXIT
+               UNTIL WS-EOF-CKPT.
+           CLOSE CHKPT-FILE.
+           OPEN EXTEND CHKPT-FILE.
+           IF WS-CKPT-FOUND
+               MOVE 'Y' TO WS-RESTART-ACTIVE-SW
+           ELSE
+               MOVE 'N' TO WS-RESTART-ACTIVE-SW
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-READ-ONE-CHECKPOINT.
+           READ CHKPT-FILE
+               AT END MOVE 'Y' TO WS-EOF-CKPT-SW
+               NOT AT END
+                   MOVE 'Y' TO WS-CKPT-FOUND-SW
+                   MOVE SQLBC-ID TO WS-RESTART-SQL-ID
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * MAIN PROCESSING LOOP
+      *----------------------------------------------------------------
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-REC-COUNT.
+           IF WS-RESTART-ACTIVE
+               PERFORM 2100-DISCARD-CONTAINERS THRU 2100-EXIT
+               IF SQL-ID = WS-RESTART-SQL-ID
+                   MOVE 'N' TO WS-RESTART-ACTIVE-SW
+               END-IF
+           ELSE
+               PERFORM 3000-DECODE-RECORD THRU 3000-EXIT
+               PERFORM 4000-PROCESS-CONTAINERS THRU 4000-EXIT
+               PERFORM 5000-WRITE-DECODED THRU 5000-EXIT
+               PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+           END-IF.
+           READ INPUT-QRY
+               AT END MOVE 'Y' TO WS-EOF-QRY-SW
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-DISCARD-CONTAINERS.
+           PERFORM 2110-DISCARD-ONE-CONTAINER THRU 2110-EXIT
+               VARYING WS-CTN-IDX FROM 1 BY 1
+               UNTIL WS-CTN-IDX > SQL-N-CONTAINERS.
+       2100-EXIT.
+           EXIT.
+
+       2110-DISCARD-ONE-CONTAINER.
+           READ INPUT-CTN
+               AT END
+                   DISPLAY 'TBSQDCD0 - UNEXPECTED EOF ON TBSQCTN'
+                   MOVE 'Y' TO WS-EOF-QRY-SW
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * DECODE ONE SQLB-TBSQRY-DATA ENTRY
+      *----------------------------------------------------------------
+       3000-DECODE-RECORD.
+           MOVE SQL-ID              TO SQLBD-ID.
+           MOVE SQL-TOTAL-PAGES     TO SQLBD-TOTAL-PAGES.
+           MOVE SQL-USEABLE-PAGES   TO SQLBD-USEABLE-PAGES.
+           MOVE SQL-FLAGS           TO SQLBD-FLAGS.
+           MOVE SQL-PAGE-SIZE       TO SQLBD-PAGE-SIZE.
+           MOVE SQL-EXT-SIZE        TO SQLBD-EXT-SIZE.
+           MOVE SQL-PREFETCH-SIZE   TO SQLBD-PREFETCH-SIZE.
+           MOVE SQL-N-CONTAINERS    TO SQLBD-N-CONTAINERS.
+           MOVE SQL-TBS-STATE       TO SQLBD-TBS-STATE.
+           MOVE SQL-LIFE-LSN        TO SQLBD-LIFE-LSN.
+           MOVE 'N'                 TO WS-NAME-WARN-SW.
+           MOVE 'N'                 TO WS-FLAG-ALERT-SW.
+           MOVE 0                   TO SQLBD-FLAGS-UNKNOWN.
+           PERFORM 3100-DECODE-TS-TYPE  THRU 3100-EXIT.
+           PERFORM 3200-VALIDATE-NAME   THRU 3200-EXIT.
+           PERFORM 3400-CHECK-FLAG-BITS THRU 3400-EXIT
+               VARYING WS-BIT-IDX FROM 0 BY 1
+               UNTIL WS-BIT-IDX > SQLB-FLAG-MAX-BIT-POS.
+           PERFORM 3500-LOOKUP-TBS-STATE THRU 3500-EXIT.
+           PERFORM 3600-BUILD-MAIN-LINE  THRU 3600-EXIT.
+           WRITE MAIN-RPT-RECORD FROM WS-MAIN-LINE.
+           IF WS-NAME-WARN OR WS-FLAG-ALERT
+               PERFORM 3700-WRITE-EXCEPTIONS THRU 3700-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      * SQL-FLAGS bit 0 : OFF = SMS tablespace, ON = DMS tablespace
+       3100-DECODE-TS-TYPE.
+           MOVE SQL-FLAGS             TO WS-TEST-SOURCE.
+           MOVE SQLB-FLAG-DMS-BIT     TO WS-TEST-WEIGHT.
+           PERFORM 3300-TEST-ONE-BIT THRU 3300-EXIT.
+           IF WS-BIT-VALUE = 1
+               MOVE 'D' TO SQLBD-TS-TYPE
+           ELSE
+               MOVE 'S' TO SQLBD-TS-TYPE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      * SQL-NAME is documented as a NUL terminated name inside a fixed
+      * PIC X(128) field.  Locate the terminator, flag any non-printable
+      * byte found ahead of it, trim trailing spaces from what is left,
+      * then copy it into SQLBD-NAME one byte at a time, replacing any
+      * non-printable byte with '?' -- SQLBD-NAME is echoed onto LINE
+      * SEQUENTIAL reports and export files downstream, and a raw
+      * control byte there fails the WRITE, so the field itself has to
+      * come out clean, not just flagged.
+       3200-VALIDATE-NAME.
+           PERFORM 3210-SCAN-NAME-CHAR THRU 3210-EXIT
+               VARYING WS-NAME-IDX FROM 1 BY 1
+               UNTIL WS-NAME-IDX > 128
+                  OR SQL-NAME(WS-NAME-IDX:1) = LOW-VALUES.
+           IF WS-NAME-IDX > 128
+               MOVE 128 TO WS-NUL-POS
+           ELSE
+               COMPUTE WS-NUL-POS = WS-NAME-IDX - 1
+           END-IF.
+           MOVE WS-NUL-POS TO WS-TRIM-LEN.
+           PERFORM 3220-TRIM-ONE-TRAILING THRU 3220-EXIT
+               VARYING WS-TRIM-LEN FROM WS-NUL-POS BY -1
+               UNTIL WS-TRIM-LEN = 0
+                  OR SQL-NAME(WS-TRIM-LEN:1) NOT = SPACE.
+           MOVE SPACES TO SQLBD-NAME.
+           IF WS-TRIM-LEN > 0
+               PERFORM 3230-SANITIZE-ONE-CHAR THRU 3230-EXIT
+                   VARYING WS-NAME-IDX FROM 1 BY 1
+                   UNTIL WS-NAME-IDX > WS-TRIM-LEN
+           END-IF.
+           MOVE WS-TRIM-LEN TO SQLBD-NAME-LEN.
+       3200-EXIT.
+           EXIT.
+
+       3210-SCAN-NAME-CHAR.
+           IF SQL-NAME(WS-NAME-IDX:1) < WS-CTL-LOW
+              OR SQL-NAME(WS-NAME-IDX:1) > WS-CTL-HIGH
+               MOVE 'Y' TO WS-NAME-WARN-SW
+           END-IF.
+       3210-EXIT.
+           EXIT.
+
+       3220-TRIM-ONE-TRAILING.
+           CONTINUE.
+       3220-EXIT.
+           EXIT.
+
+       3230-SANITIZE-ONE-CHAR.
+           IF SQL-NAME(WS-NAME-IDX:1) < WS-CTL-LOW
+              OR SQL-NAME(WS-NAME-IDX:1) > WS-CTL-HIGH
+               MOVE '?' TO SQLBD-NAME(WS-NAME-IDX:1)
+           ELSE
+               MOVE SQL-NAME(WS-NAME-IDX:1) TO SQLBD-NAME(WS-NAME-IDX:1)
+           END-IF.
+       3230-EXIT.
+           EXIT.
+
+      * scan bit positions 0 thru SQLB-FLAG-MAX-BIT-POS of SQL-FLAGS;
+      * any bit that is on but not part of SQLB-FLAG-KNOWN-MASK is an
+      * undocumented flag and gets folded into SQLBD-FLAGS-UNKNOWN
+       3400-CHECK-FLAG-BITS.
+           COMPUTE WS-BIT-WEIGHT = 2 ** WS-BIT-IDX.
+           MOVE SQL-FLAGS TO WS-TEST-SOURCE.
+           MOVE WS-BIT-WEIGHT TO WS-TEST-WEIGHT.
+           PERFORM 3300-TEST-ONE-BIT THRU 3300-EXIT.
+           MOVE WS-BIT-VALUE TO WS-FLAG-BIT-VALUE.
+           MOVE SQLB-FLAG-KNOWN-MASK TO WS-TEST-SOURCE.
+           MOVE WS-BIT-WEIGHT TO WS-TEST-WEIGHT.
+           PERFORM 3300-TEST-ONE-BIT THRU 3300-EXIT.
+           IF WS-FLAG-BIT-VALUE = 1 AND WS-BIT-VALUE = 0
+               ADD WS-BIT-WEIGHT TO SQLBD-FLAGS-UNKNOWN
+               MOVE 'Y' TO WS-FLAG-ALERT-SW
+           END-IF.
+       3400-EXIT.
+           EXIT.
+
+      * generic bit test: WS-BIT-VALUE = bit (WS-TEST-WEIGHT) of
+      * WS-TEST-SOURCE, where WS-TEST-WEIGHT is a power of two
+       3300-TEST-ONE-BIT.
+           COMPUTE WS-BIT-SHIFTED = WS-TEST-SOURCE / WS-TEST-WEIGHT.
+           DIVIDE WS-BIT-SHIFTED BY 2
+               GIVING WS-BIT-DUMMY REMAINDER WS-BIT-VALUE.
+       3300-EXIT.
+           EXIT.
+
+       3500-LOOKUP-TBS-STATE.
+           SEARCH SQLB-TBSTATE-ENTRY VARYING SQLB-TBSTATE-IDX
+               AT END
+                   MOVE SQLB-TBSTATE-NOT-FOUND TO SQLBD-TBS-STATE-TEXT
+               WHEN SQLB-TBSTATE-CODE(SQLB-TBSTATE-IDX) = SQL-TBS-STATE
+                   MOVE SQLB-TBSTATE-TEXT(SQLB-TBSTATE-IDX)
+                       TO SQLBD-TBS-STATE-TEXT
+           END-SEARCH.
+       3500-EXIT.
+           EXIT.
+
+      * SMS tablespaces carry no meaning in SQL-TOTAL-PAGES / SQL-
+      * USEABLE-PAGES (see SQLUTBSQ comments) -- print N/A rather than
+      * a misleading zero.
+       3600-BUILD-MAIN-LINE.
+           MOVE SPACES TO WS-MAIN-LINE.
+           MOVE SQLBD-ID TO WSM-ID.
+           MOVE SQLBD-NAME(1:30) TO WSM-NAME.
+           IF SQLBD-TS-IS-DMS
+               MOVE 'DMS' TO WSM-TYPE
+           ELSE
+               MOVE 'SMS' TO WSM-TYPE
+           END-IF.
+           IF SQLBD-TS-IS-SMS
+               MOVE 'N/A' TO WSM-TOTAL
+               MOVE 'N/A' TO WSM-USEABLE
+           ELSE
+               MOVE SQLBD-TOTAL-PAGES TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WSM-TOTAL
+               MOVE SQLBD-USEABLE-PAGES TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WSM-USEABLE
+           END-IF.
+           MOVE SQLBD-PAGE-SIZE TO WSM-PAGESZ.
+           MOVE SQLBD-TBS-STATE TO WSM-STATE-CD.
+           MOVE SQLBD-TBS-STATE-TEXT TO WSM-STATE-TXT.
+           MOVE SQLBD-N-CONTAINERS TO WSM-NCTN.
+       3600-EXIT.
+           EXIT.
+
+       3700-WRITE-EXCEPTIONS.
+           IF WS-NAME-WARN
+               MOVE SPACES TO WS-EXCEPT-LINE
+               STRING 'SQL-ID=' DELIMITED BY SIZE
+                      WSM-ID DELIMITED BY SIZE
+                      ' NAME CONTAINS NON-PRINTABLE DATA BEFORE'
+                          DELIMITED BY SIZE
+                      ' NUL TERMINATOR' DELIMITED BY SIZE
+                   INTO WS-EXCEPT-LINE
+               END-STRING
+               WRITE EXCEPT-RPT-RECORD FROM WS-EXCEPT-LINE
+           END-IF.
+           IF WS-FLAG-ALERT
+               MOVE SPACES TO WS-EXCEPT-LINE
+               MOVE SQLBD-FLAGS-UNKNOWN TO WS-EDIT-NUM
+               STRING 'SQL-ID=' DELIMITED BY SIZE
+                      WSM-ID DELIMITED BY SIZE
+                      ' SQL-FLAGS HAS UNDOCUMENTED BITS SET, VALUE='
+                          DELIMITED BY SIZE
+                      WS-EDIT-NUM DELIMITED BY SIZE
+                   INTO WS-EXCEPT-LINE
+               END-STRING
+               WRITE EXCEPT-RPT-RECORD FROM WS-EXCEPT-LINE
+           END-IF.
+       3700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * CONTAINER BREAKOUT
+      *----------------------------------------------------------------
+       4000-PROCESS-CONTAINERS.
+           PERFORM 4100-READ-ONE-CONTAINER THRU 4100-EXIT
+               VARYING WS-CTN-IDX FROM 1 BY 1
+               UNTIL WS-CTN-IDX > SQL-N-CONTAINERS.
+       4000-EXIT.
+           EXIT.
+
+       4100-READ-ONE-CONTAINER.
+           READ INPUT-CTN
+               AT END
+                   DISPLAY 'TBSQDCD0 - UNEXPECTED EOF ON TBSQCTN'
+                   MOVE 'Y' TO WS-EOF-QRY-SW
+               NOT AT END
+                   PERFORM 4200-WRITE-CONTAINER-LINE THRU 4200-EXIT
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+       4200-WRITE-CONTAINER-LINE.
+           PERFORM 4210-TRIM-CTN-PATH THRU 4210-EXIT.
+           MOVE SPACES TO WS-CTN-LINE.
+           MOVE SQLBD-ID TO WSC-ID.
+           MOVE SQLBD-NAME(1:30) TO WSC-NAME.
+           MOVE SQL-CTN-NUM TO WSC-NUM.
+           PERFORM 4230-BUILD-CTN-PATH-DISPLAY THRU 4230-EXIT.
+           MOVE SQL-CTN-PAGES-ALLOC TO WSC-ALLOC.
+           MOVE SQL-CTN-PAGES-USED TO WSC-USED.
+           WRITE CTN-RPT-RECORD FROM WS-CTN-LINE.
+       4200-EXIT.
+           EXIT.
+
+      * SQL-CTN-PATH is NUL terminated the same way SQL-NAME is (see
+      * SQLBCTNQ) -- trim it at the terminator before it goes onto a
+      * LINE SEQUENTIAL report, or any path shorter than the full 128
+      * bytes leaves low-values in the record and fails the WRITE.
+       4210-TRIM-CTN-PATH.
+           MOVE SPACES TO WS-CTN-PATH-TRIMMED.
+           PERFORM 4220-SCAN-CTN-PATH-CHAR THRU 4220-EXIT
+               VARYING WS-CTN-PATH-IDX FROM 1 BY 1
+               UNTIL WS-CTN-PATH-IDX > 128
+                  OR SQL-CTN-PATH(WS-CTN-PATH-IDX:1) = LOW-VALUES.
+           IF WS-CTN-PATH-IDX > 128
+               MOVE 128 TO WS-CTN-NUL-POS
+           ELSE
+               COMPUTE WS-CTN-NUL-POS = WS-CTN-PATH-IDX - 1
+           END-IF.
+           IF WS-CTN-NUL-POS > 0
+               MOVE SQL-CTN-PATH(1:WS-CTN-NUL-POS)
+                   TO WS-CTN-PATH-TRIMMED(1:WS-CTN-NUL-POS)
+           END-IF.
+       4210-EXIT.
+           EXIT.
+
+       4220-SCAN-CTN-PATH-CHAR.
+           CONTINUE.
+       4220-EXIT.
+           EXIT.
+
+      * WSC-PATH is 65 characters, but SQL-CTN-PATH allows up to 128 --
+      * two containers can differ only in a long common-prefix path and
+      * a short suffix (e.g. .../part_2 vs .../part_20), so blindly
+      * cutting at the field width would print them identically.  When
+      * the trimmed path is longer than the field, keep the leading 30
+      * characters for context and the trailing 32 -- the part most
+      * likely to hold the distinguishing suffix -- joined by '...'.
+       4230-BUILD-CTN-PATH-DISPLAY.
+           IF WS-CTN-NUL-POS > 65
+               MOVE WS-CTN-PATH-TRIMMED(1:30) TO WSC-PATH(1:30)
+               MOVE '...' TO WSC-PATH(31:3)
+               COMPUTE WS-CTN-SUFFIX-START = WS-CTN-NUL-POS - 31
+               MOVE WS-CTN-PATH-TRIMMED(WS-CTN-SUFFIX-START:32)
+                   TO WSC-PATH(34:32)
+           ELSE
+               IF WS-CTN-NUL-POS > 0
+                   MOVE WS-CTN-PATH-TRIMMED(1:WS-CTN-NUL-POS)
+                       TO WSC-PATH(1:WS-CTN-NUL-POS)
+               END-IF
+           END-IF.
+       4230-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * DECODED-FILE OUTPUT
+      *----------------------------------------------------------------
+       5000-WRITE-DECODED.
+           WRITE SQLB-DECODED-RECORD.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * CHECKPOINT
+      *----------------------------------------------------------------
+      * a checkpoint record is written for every record decoded, not
+      * batched every N records -- decoded output is written to
+      * DECODED-FILE/MAIN-RPT/CTN-RPT/EXCEPT-RPT immediately, so the
+      * checkpoint has to stay in lockstep with it or a restart run
+      * ends up re-writing (duplicating) output already flushed by the
+      * aborted prior run for records between the last batched
+      * checkpoint and the abend.
+       6000-WRITE-CHECKPOINT.
+           MOVE SQLBD-ID TO SQLBC-ID.
+           MOVE WS-REC-COUNT TO SQLBC-REC-COUNT.
+           WRITE SQLB-CHKPT-RECORD.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * TERMINATION
+      *----------------------------------------------------------------
+       8000-TERMINATE.
+           CLOSE INPUT-QRY.
+           CLOSE INPUT-CTN.
+           CLOSE DECODED-FILE.
+           CLOSE CHKPT-FILE.
+           CLOSE MAIN-RPT.
+           CLOSE CTN-RPT.
+           CLOSE EXCEPT-RPT.
+           DISPLAY 'TBSQDCD0 - RECORDS PROCESSED: ' WS-REC-COUNT.
+       8000-EXIT.
+           EXIT.
